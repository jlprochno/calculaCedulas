@@ -11,20 +11,199 @@
        CONFIGURATION SECTION.
        SPECIAL-NAMES.
            DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *    COFRE DE CEDULAS: QUANTIDADE DISPONIVEL POR DENOMINACAO
+           SELECT CASH-VAULT-FILE ASSIGN TO "CASHVLT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CV-DENOM-VALOR
+               FILE STATUS IS WS-STATUS-CASHVLT.
+      *    DIARIO DE TRANSACOES: TRILHA DE AUDITORIA DE CADA SAQUE
+           SELECT JOURNAL-FILE ASSIGN TO "JORNAL"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-STATUS-JORNAL.
+      *    ARQUIVO DE ENTRADA COM OS SAQUES DO LOTE VINDOS DA SWITCH
+           SELECT SAQUE-INPUT-FILE ASSIGN TO "SAQUEIN"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-STATUS-SAQUEIN.
+      *    PARAMETROS DE OPERACAO: LIMITES MINIMO E MAXIMO DE SAQUE
+           SELECT PARM-FILE ASSIGN TO "PARMSAQ"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-STATUS-PARM.
+      *    CADASTRO DE CONTAS: SALDO E LIMITE DIARIO DE SAQUE
+           SELECT BALANCE-MASTER-FILE ASSIGN TO "SALDOCTA"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS BM-CONTA
+               FILE STATUS IS WS-STATUS-SALDO.
+      *    CHECKPOINT DE REINICIO: SEQUENCIA DA ULTIMA TRANSACAO DO
+      *    LOTE PROCESSADA COM SUCESSO
+           SELECT CHECKPOINT-FILE ASSIGN TO "CKPTSAQ"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-STATUS-CKPT.
+
        DATA DIVISION.
        FILE SECTION.
+       FD  CASH-VAULT-FILE.
+       01  CV-REGISTRO.
+           05  CV-DENOM-VALOR              PIC 9(005).
+           05  CV-DENOM-QTDE               PIC 9(007).
+           05  CV-DENOM-DESCR              PIC X(020).
+
+       FD  JOURNAL-FILE.
+       01  JR-REGISTRO.
+           05  JR-DATA                     PIC 9(008).
+           05  JR-HORA                     PIC 9(008).
+           05  JR-TERMINAL                 PIC X(008).
+           05  JR-CONTA                    PIC 9(010).
+           05  JR-VALOR-SAQUE              PIC 9(013)V99.
+           05  JR-STATUS                   PIC X(001).
+               88  JR-STATUS-OK                        VALUE 'S'.
+               88  JR-STATUS-ESCASSEZ                   VALUE 'E'.
+               88  JR-STATUS-REJEITADO                  VALUE 'R'.
+           05  JR-QTD-DENOMINACOES         PIC 9(002).
+           05  JR-DETALHE OCCURS 10 TIMES
+                          INDEXED BY JR-IDX-DENOM.
+               10  JR-DENOM-VALOR          PIC 9(005).
+               10  JR-DENOM-QTDE           PIC 9(004).
+
+       FD  SAQUE-INPUT-FILE.
+       01  SQ-REGISTRO.
+           05  SQ-TERMINAL                  PIC X(008).
+           05  SQ-CONTA                     PIC 9(010).
+           05  SQ-VALOR-SAQUE               PIC 9(013)V99.
+
+       FD  PARM-FILE.
+       01  PM-REGISTRO.
+           05  PM-VALOR-MINIMO              PIC 9(013)V99.
+           05  PM-VALOR-MAXIMO              PIC 9(013)V99.
+
+       FD  BALANCE-MASTER-FILE.
+       01  BM-REGISTRO.
+           05  BM-CONTA                    PIC 9(010).
+           05  BM-SALDO                    PIC 9(013)V99.
+           05  BM-LIMITE-DIARIO            PIC 9(013)V99.
+           05  BM-SACADO-HOJE              PIC 9(013)V99.
+           05  BM-DATA-ULTIMO-SAQUE        PIC 9(008).
+
+      *    ALEM DA SEQUENCIA DA ULTIMA TRANSACAO PROCESSADA, O
+      *    CHECKPOINT CARREGA OS TOTALIZADORES DO LOTE (TRANSACOES,
+      *    CEDULAS POR DENOMINACAO E TRANSACOES POR TERMINAL) PARA QUE
+      *    O RESUMO DE FIM DE TURNO CONTINUE REFLETINDO O TURNO INTEIRO
+      *    MESMO QUANDO O LOTE E RETOMADO APOS UMA QUEDA
+       FD  CHECKPOINT-FILE.
+       01  CK-REGISTRO.
+           05  CK-SEQ                      PIC 9(007).
+           05  CK-TOTAL-TRANSACOES         PIC 9(007).
+           05  CK-TOTAL-ESCASSEZ           PIC 9(007).
+           05  CK-TOTAL-REJEITADOS         PIC 9(007).
+           05  CK-QTD-DENOMINACOES         PIC 9(002).
+           05  CK-TAB-DENOM OCCURS 10 TIMES.
+               10  CK-DENOM-TOTAL-NOTAS    PIC 9(007).
+           05  CK-QTD-TERMINAIS            PIC 9(004).
+           05  CK-TAB-TERMINAL OCCURS 2000 TIMES.
+               10  CK-TERMINAL-ID          PIC X(008).
+               10  CK-TERMINAL-QTD         PIC 9(007).
+
        WORKING-STORAGE SECTION.
 
        01  WS-SAQUE-VALOR                 PIC 9(013)V99 VALUES ZEROS.
-       01  WS-QTD-NOTAS-200               PIC 9(004)    VALUES ZEROS.
-       01  WS-QTD-NOTAS-100               PIC 9(004)    VALUES ZEROS.
-       01  WS-QTD-NOTAS-50                PIC 9(004)    VALUES ZEROS.
-       01  WS-QTD-NOTAS-20                PIC 9(004)    VALUES ZEROS.
-       01  WS-QTD-NOTAS-10                PIC 9(004)    VALUES ZEROS.
-       01  WS-QTD-NOTAS-5                 PIC 9(004)    VALUES ZEROS.
+       01  WS-SAQUE-VALOR-R  REDEFINES WS-SAQUE-VALOR.
+           05  WS-SAQUE-VALOR-INTEIRO      PIC 9(013).
+           05  WS-SAQUE-VALOR-CENTAVOS     PIC 99.
        01  WS-RESTO                       PIC 9(013)    VALUES ZEROS.
        01  WS-MASCARA                     PIC ZZ.ZZZ.ZZZ,ZZ.
 
+       01  WS-STATUS-CASHVLT              PIC X(002)    VALUE SPACES.
+       01  WS-STATUS-JORNAL                PIC X(002)   VALUE SPACES.
+       01  WS-STATUS-SAQUEIN               PIC X(002)   VALUE SPACES.
+       01  WS-STATUS-PARM                  PIC X(002)   VALUE SPACES.
+       01  WS-STATUS-SALDO                 PIC X(002)   VALUE SPACES.
+       01  WS-STATUS-CKPT                  PIC X(002)   VALUE SPACES.
+
+      *    GUARDA O STATUS DA ABERTURA DO CADASTRO DE CONTAS,
+      *    SEPARADO DE WS-STATUS-SALDO (QUE MUDA A CADA LEITURA/
+      *    GRAVACAO DE CONTA), PARA QUE UM INVALID KEY EM UMA
+      *    TRANSACAO NAO SEJA CONFUNDIDO COM O CADASTRO INDISPONIVEL
+      *    NAS TRANSACOES SEGUINTES
+       01  WS-STATUS-SALDO-ABERTURA        PIC X(002)   VALUE SPACES.
+
+      *    CONTA E TOTAL SACADO NO DIA, USADOS NA CONFERENCIA DE SALDO
+      *    E LIMITE DIARIO ANTES DE CALCULAR AS CEDULAS
+       01  WS-CONTA                        PIC 9(010)   VALUE ZEROS.
+       01  WS-TOTAL-SACADO-DIA             PIC 9(013)V99 VALUE ZEROS.
+
+      *    IDENTIFICACAO DO CAIXA ELETRONICO DE ORIGEM DA TRANSACAO,
+      *    USADA PARA RASTREAR O SAQUE ATE A MAQUINA QUE O DISPENSOU
+       01  WS-TERMINAL                     PIC X(008)   VALUE SPACES.
+
+      *    SEQUENCIA DA TRANSACAO CORRENTE NO LOTE E DO ULTIMO
+      *    CHECKPOINT GRAVADO, PARA REINICIAR O LOTE APOS UMA QUEDA
+      *    SEM REPROCESSAR TRANSACOES JA CONCLUIDAS
+       01  WS-SEQ-TRANSACAO                PIC 9(007)   VALUE ZEROS.
+       01  WS-SEQ-CHECKPOINT               PIC 9(007)   VALUE ZEROS.
+
+      *    LIMITES DE SAQUE, CARREGADOS DO ARQUIVO DE PARAMETROS
+       01  WS-VALOR-MINIMO                 PIC 9(013)V99 VALUE 5,00.
+       01  WS-VALOR-MAXIMO                 PIC 9(013)V99 VALUE 5000,00.
+
+       01  WS-RESTO-DIVISAO                PIC 9(013)    VALUE ZEROS.
+       01  WS-RESTO-VERIF-5                PIC 9(013)    VALUE ZEROS.
+
+       01  WS-FLAG-VALOR-INVALIDO          PIC X(001)   VALUE 'N'.
+           88  WS-VALOR-INVALIDO                        VALUE 'S'.
+           88  WS-VALOR-VALIDO                          VALUE 'N'.
+
+       01  WS-MOTIVO-REJEICAO              PIC X(050)   VALUE SPACES.
+
+       01  WS-DATA-SISTEMA                PIC 9(008)    VALUE ZEROS.
+       01  WS-HORA-SISTEMA                PIC 9(008)    VALUE ZEROS.
+
+       01  WS-FLAG-FIM-SAQUEIN             PIC X(001)   VALUE 'N'.
+           88  WS-FIM-SAQUEIN                           VALUE 'S'.
+           88  WS-NAO-FIM-SAQUEIN                       VALUE 'N'.
+
+      *    LIGADA SOMENTE QUANDO O ARQUIVO DE SAQUES REALMENTE ABRE,
+      *    PARA QUE O CHECKPOINT SO SEJA ZERADO SE O LOTE FOI DE FATO
+      *    LIDO ATE O FIM, NUNCA QUANDO A ABERTURA DO ARQUIVO FALHOU
+       01  WS-FLAG-SAQUEIN-ABERTO          PIC X(001)   VALUE 'N'.
+           88  WS-SAQUEIN-ABERTO                        VALUE 'S'.
+           88  WS-SAQUEIN-NAO-ABERTO                    VALUE 'N'.
+
+       01  WS-FLAG-FIM-CASHVLT             PIC X(001)   VALUE 'N'.
+           88  WS-FIM-CASHVLT                           VALUE 'S'.
+           88  WS-NAO-FIM-CASHVLT                       VALUE 'N'.
+
+      *    TABELA DE DENOMINACOES CONFIGURAVEL (COPYBOOK)
+           COPY DENOMTAB.
+
+       01  WS-FLAG-ESCASSEZ                PIC X(001)   VALUE 'N'.
+           88  WS-ESCASSEZ-SIM                          VALUE 'S'.
+           88  WS-ESCASSEZ-NAO                          VALUE 'N'.
+
+      *    TOTALIZADORES DO LOTE, USADOS NO RELATORIO DE FIM DE TURNO
+       01  WS-TOTAIS-LOTE.
+           05  WS-TOTAL-TRANSACOES         PIC 9(007) VALUE ZEROS.
+           05  WS-TOTAL-ESCASSEZ           PIC 9(007) VALUE ZEROS.
+           05  WS-TOTAL-REJEITADOS         PIC 9(007) VALUE ZEROS.
+
+      *    TABELA DE TRANSACOES POR TERMINAL, USADA NO RESUMO DE FIM
+      *    DE TURNO PARA RASTREAR O VOLUME PROCESSADO POR CADA CAIXA
+      *    ELETRONICO DO LOTE. DIMENSIONADA PARA O TAMANHO DE UMA FROTA
+      *    DE CAIXAS ELETRONICOS INTEIRA, NAO APENAS UMA AMOSTRA
+       01  WS-MAX-TERMINAIS                PIC 9(004)   VALUE 2000.
+       01  WS-QTD-TERMINAIS                PIC 9(004)   VALUE ZEROS.
+       01  WS-TAB-TERMINAL.
+           05  WS-TAB-TERMINAL-ITEM OCCURS 2000 TIMES
+                                    INDEXED BY WS-IDX-TERMINAL.
+               10  WS-TAB-TERMINAL-ID      PIC X(008).
+               10  WS-TAB-TERMINAL-QTD     PIC 9(007).
+
+       01  WS-FLAG-TERMINAL-ACHADO         PIC X(001)   VALUE 'N'.
+           88  WS-TERMINAL-ACHADO                       VALUE 'S'.
+           88  WS-TERMINAL-NAO-ACHADO                   VALUE 'N'.
+
 
               PROCEDURE DIVISION.
        0000-PRINCIPAL                  SECTION.
@@ -40,79 +219,858 @@
       *    INICIALIZACAO DO PROGRAMA                                    *
       *******************************************************************
        1000-INICIALIZAR                SECTION.
-      *    SOLICITA O VALOR DE SAQUE PARA O CLIENTE
-           DISPLAY 'POR FAVOR, DIGITE O VALOR DESEJADO PARA O SAQUE: '
-           ACCEPT WS-SAQUE-VALOR
-      *    MOVE O VALOR DO SAQUE PARA O RESTO
-           MOVE WS-SAQUE-VALOR TO WS-RESTO
-      *    MOVE O VALOR DO RESTO PARA UMA MASCARA
-           MOVE WS-RESTO       TO WS-MASCARA
+      *    CARREGA A TABELA DE DENOMINACOES E SEUS SALDOS NOS CASSETES
+           PERFORM 1100-CARREGAR-CASSETES
+      *    ABRE O DIARIO DE TRANSACOES PARA REGISTRO DO SAQUE
+           PERFORM 1200-ABRIR-JORNAL
+      *    ABRE O ARQUIVO DE SAQUES DO LOTE E LE O PRIMEIRO REGISTRO
+           PERFORM 1300-ABRIR-SAQUEIN
+      *    CARREGA OS LIMITES DE VALOR MINIMO E MAXIMO DE SAQUE
+           PERFORM 1400-CARREGAR-PARAMETROS
+      *    ABRE O CADASTRO DE CONTAS PARA CONSULTA E DEBITO DE SAQUES
+           PERFORM 1500-ABRIR-CONTAS
            .
        1000-INICIALIZAR-FIM.
            EXIT.
 
+      *******************************************************************
+      *    ABRE O COFRE E MONTA A TABELA DE DENOMINACOES, LENDO         *
+      *    SEQUENCIALMENTE TODAS AS DENOMINACOES ATUALMENTE CADASTRADAS *
+      *******************************************************************
+       1100-CARREGAR-CASSETES          SECTION.
+           MOVE ZEROS TO WS-QTD-DENOMINACOES
+           MOVE 'N'   TO WS-FLAG-FIM-CASHVLT
+           OPEN I-O CASH-VAULT-FILE
+           IF WS-STATUS-CASHVLT NOT = '00'
+               DISPLAY 'ERRO AO ABRIR O ARQUIVO DE COFRE: '
+                       WS-STATUS-CASHVLT
+               MOVE 'S' TO WS-FLAG-FIM-CASHVLT
+           ELSE
+               READ CASH-VAULT-FILE NEXT RECORD
+                   AT END MOVE 'S' TO WS-FLAG-FIM-CASHVLT
+               END-READ
+           END-IF
+           PERFORM 1110-CARREGAR-UMA-DENOMINACAO
+               UNTIL WS-FIM-CASHVLT
+           .
+       1100-CARREGAR-CASSETES-FIM.
+           EXIT.
+
+      *******************************************************************
+      *    INCORPORA NA TABELA A DENOMINACAO LIDA E AVANCA PARA A      *
+      *    PROXIMA, ATE O LIMITE DE ENTRADAS SUPORTADO PELA TABELA     *
+      *******************************************************************
+       1110-CARREGAR-UMA-DENOMINACAO   SECTION.
+           IF WS-QTD-DENOMINACOES >= WS-MAX-DENOMINACOES
+               DISPLAY 'TABELA DE DENOMINACOES CHEIA, IGNORANDO '
+                       'DEMAIS REGISTROS DO COFRE.'
+               MOVE 'S' TO WS-FLAG-FIM-CASHVLT
+           ELSE
+               ADD 1 TO WS-QTD-DENOMINACOES
+               SET WS-IDX-DENOM TO WS-QTD-DENOMINACOES
+               MOVE CV-DENOM-VALOR TO WS-TAB-VALOR(WS-IDX-DENOM)
+               MOVE CV-DENOM-QTDE  TO WS-TAB-DISPONIVEL(WS-IDX-DENOM)
+               READ CASH-VAULT-FILE NEXT RECORD
+                   AT END MOVE 'S' TO WS-FLAG-FIM-CASHVLT
+               END-READ
+           END-IF
+           .
+       1110-CARREGAR-UMA-DENOMINACAO-FIM.
+           EXIT.
+
+      *******************************************************************
+      *    ABRE O DIARIO DE TRANSACOES EM MODO DE INCLUSAO, PARA QUE   *
+      *    OS REGISTROS DO DIA SE ACUMULEM A CADA EXECUCAO             *
+      *******************************************************************
+       1200-ABRIR-JORNAL               SECTION.
+           OPEN EXTEND JOURNAL-FILE
+           IF WS-STATUS-JORNAL = '35'
+               OPEN OUTPUT JOURNAL-FILE
+           END-IF
+           IF WS-STATUS-JORNAL NOT = '00'
+               DISPLAY 'ERRO AO ABRIR O DIARIO DE TRANSACOES: '
+                       WS-STATUS-JORNAL
+           END-IF
+           .
+       1200-ABRIR-JORNAL-FIM.
+           EXIT.
+
+      *******************************************************************
+      *    ABRE O ARQUIVO DE SAQUES DO LOTE (UM VALOR POR TRANSACAO    *
+      *    DE CAIXA ELETRONICO) E FAZ A LEITURA DE ABERTURA            *
+      *******************************************************************
+       1300-ABRIR-SAQUEIN              SECTION.
+           OPEN INPUT SAQUE-INPUT-FILE
+           IF WS-STATUS-SAQUEIN NOT = '00'
+               DISPLAY 'ERRO AO ABRIR O ARQUIVO DE SAQUES: '
+                       WS-STATUS-SAQUEIN
+               MOVE 'S' TO WS-FLAG-FIM-SAQUEIN
+           ELSE
+               MOVE 'S' TO WS-FLAG-SAQUEIN-ABERTO
+      *        RESTAURA O CHECKPOINT DE UMA EXECUCAO ANTERIOR, SE HOUVER
+               PERFORM 1350-RESTAURAR-CHECKPOINT
+               MOVE ZEROS TO WS-SEQ-TRANSACAO
+      *        DESCARTA AS TRANSACOES JA PROCESSADAS ANTES DA QUEDA E,
+      *        NA MESMA PASSADA, FAZ A LEITURA DE ABERTURA DA PRIMEIRA
+      *        TRANSACAO AINDA NAO PROCESSADA. AS DUAS COISAS USAM A
+      *        MESMA CONTAGEM (1310-LER-SAQUEIN) PARA QUE A SEQUENCIA
+      *        GRAVADA NO CHECKPOINT CORRESPONDA SEMPRE AO REGISTRO
+      *        FISICO REALMENTE LIDO, SEM CONTAGEM EM DUPLICIDADE
+               PERFORM 1310-LER-SAQUEIN
+                   UNTIL WS-SEQ-TRANSACAO > WS-SEQ-CHECKPOINT
+                       OR WS-FIM-SAQUEIN
+           END-IF
+           .
+       1300-ABRIR-SAQUEIN-FIM.
+           EXIT.
+
+      *******************************************************************
+      *    LE A PROXIMA TRANSACAO DO LOTE, CONTROLANDO A SEQUENCIA      *
+      *    USADA PARA GRAVAR O CHECKPOINT DE REINICIO                  *
+      *******************************************************************
+       1310-LER-SAQUEIN                SECTION.
+           ADD 1 TO WS-SEQ-TRANSACAO
+           READ SAQUE-INPUT-FILE
+               AT END MOVE 'S' TO WS-FLAG-FIM-SAQUEIN
+           END-READ
+           .
+       1310-LER-SAQUEIN-FIM.
+           EXIT.
+
+      *******************************************************************
+      *    LE O ULTIMO CHECKPOINT GRAVADO, SE EXISTIR, PARA SABER A    *
+      *    PARTIR DE QUAL TRANSACAO O LOTE DEVE SER RETOMADO           *
+      *******************************************************************
+       1350-RESTAURAR-CHECKPOINT       SECTION.
+           MOVE ZEROS TO WS-SEQ-CHECKPOINT
+           OPEN INPUT CHECKPOINT-FILE
+           IF WS-STATUS-CKPT = '00'
+               READ CHECKPOINT-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE CK-SEQ TO WS-SEQ-CHECKPOINT
+      *                RESTAURA OS TOTALIZADORES DO TURNO GRAVADOS NO
+      *                CHECKPOINT, PARA QUE O RESUMO DE FIM DE TURNO
+      *                CONTINUE COBRINDO O LOTE INTEIRO, E NAO SOMENTE
+      *                AS TRANSACOES PROCESSADAS APOS A RETOMADA
+                       PERFORM 1355-RESTAURAR-TOTAIS
+               END-READ
+               CLOSE CHECKPOINT-FILE
+               IF WS-SEQ-CHECKPOINT NOT = ZEROS
+                   DISPLAY 'CHECKPOINT ENCONTRADO, RETOMANDO O LOTE '
+                           'APOS A TRANSACAO ' WS-SEQ-CHECKPOINT
+               END-IF
+           ELSE
+               DISPLAY 'NENHUM CHECKPOINT ANTERIOR ENCONTRADO, '
+                       'INICIANDO O LOTE DO PRIMEIRO REGISTRO.'
+           END-IF
+           .
+       1350-RESTAURAR-CHECKPOINT-FIM.
+           EXIT.
+
+      *******************************************************************
+      *    REPOE OS TOTALIZADORES DE TRANSACOES, DE CEDULAS POR         *
+      *    DENOMINACAO E DE TRANSACOES POR TERMINAL A PARTIR DO         *
+      *    CHECKPOINT, PARA QUE ELES CONTINUEM DE ONDE A EXECUCAO       *
+      *    ANTERIOR PAROU EM VEZ DE REINICIAR DO ZERO                   *
+      *******************************************************************
+       1355-RESTAURAR-TOTAIS           SECTION.
+           MOVE CK-TOTAL-TRANSACOES TO WS-TOTAL-TRANSACOES
+           MOVE CK-TOTAL-ESCASSEZ   TO WS-TOTAL-ESCASSEZ
+           MOVE CK-TOTAL-REJEITADOS TO WS-TOTAL-REJEITADOS
+      *    OS TOTAIS POR DENOMINACAO SO PODEM SER REPOSTOS POR POSICAO
+      *    NA TABELA SE O COFRE ESTIVER CONFIGURADO COM A MESMA
+      *    QUANTIDADE DE DENOMINACOES DA EXECUCAO QUE GRAVOU O
+      *    CHECKPOINT; CASO CONTRARIO, OS INDICES NAO CORRESPONDEM AS
+      *    MESMAS CEDULAS E OS TOTAIS FICAM ZERADOS, COM AVISO
+           IF CK-QTD-DENOMINACOES = WS-QTD-DENOMINACOES
+               PERFORM 1356-RESTAURAR-TOTAL-DENOMINACAO
+                   VARYING WS-IDX-DENOM FROM 1 BY 1
+                   UNTIL WS-IDX-DENOM > WS-QTD-DENOMINACOES
+           ELSE
+               DISPLAY 'COFRE COM QUANTIDADE DE DENOMINACOES '
+                       'DIFERENTE DO CHECKPOINT; TOTAIS POR CEDULA '
+                       'NAO RESTAURADOS.'
+           END-IF
+           MOVE CK-QTD-TERMINAIS TO WS-QTD-TERMINAIS
+           PERFORM 1357-RESTAURAR-TOTAL-TERMINAL
+               VARYING WS-IDX-TERMINAL FROM 1 BY 1
+               UNTIL WS-IDX-TERMINAL > WS-QTD-TERMINAIS
+           .
+       1355-RESTAURAR-TOTAIS-FIM.
+           EXIT.
+
+       1356-RESTAURAR-TOTAL-DENOMINACAO SECTION.
+           MOVE CK-DENOM-TOTAL-NOTAS(WS-IDX-DENOM)
+               TO WS-TAB-TOTAL-NOTAS(WS-IDX-DENOM)
+           .
+       1356-RESTAURAR-TOTAL-DENOMINACAO-FIM.
+           EXIT.
+
+       1357-RESTAURAR-TOTAL-TERMINAL   SECTION.
+           MOVE CK-TERMINAL-ID(WS-IDX-TERMINAL)
+               TO WS-TAB-TERMINAL-ID(WS-IDX-TERMINAL)
+           MOVE CK-TERMINAL-QTD(WS-IDX-TERMINAL)
+               TO WS-TAB-TERMINAL-QTD(WS-IDX-TERMINAL)
+           .
+       1357-RESTAURAR-TOTAL-TERMINAL-FIM.
+           EXIT.
+
+      *******************************************************************
+      *    LE O VALOR MINIMO E MAXIMO DE SAQUE DO ARQUIVO DE           *
+      *    PARAMETROS, PERMITINDO AJUSTE PELA OPERACAO SEM RECOMPILAR  *
+      *******************************************************************
+       1400-CARREGAR-PARAMETROS        SECTION.
+           OPEN INPUT PARM-FILE
+           IF WS-STATUS-PARM = '00'
+               READ PARM-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE PM-VALOR-MINIMO TO WS-VALOR-MINIMO
+                       MOVE PM-VALOR-MAXIMO TO WS-VALOR-MAXIMO
+               END-READ
+               CLOSE PARM-FILE
+           ELSE
+               DISPLAY 'ARQUIVO DE PARAMETROS NAO ENCONTRADO, '
+                       'USANDO LIMITES PADRAO.'
+           END-IF
+      *    GARANTE QUE O LIMITE MAXIMO NAO ULTRAPASSE O QUE A
+      *    PROGRAMACAO DINAMICA DE CALCULO DE CEDULAS CONSEGUE
+      *    REPRESENTAR, EVITANDO QUE UM PARAMETRO MAL CONFIGURADO
+      *    APARECA COMO ESCASSEZ DE COFRE EM TODO SAQUE ACIMA DELE
+           PERFORM 1410-VALIDAR-LIMITE-MAXIMO
+           .
+       1400-CARREGAR-PARAMETROS-FIM.
+           EXIT.
+
+      *******************************************************************
+      *    CONFERE O LIMITE MAXIMO DE SAQUE CONTRA A CAPACIDADE DA     *
+      *    TABELA DE PROGRAMACAO DINAMICA E AJUSTA O LIMITE SE NECESSARIO
+      *******************************************************************
+       1410-VALIDAR-LIMITE-MAXIMO      SECTION.
+           COMPUTE WS-DP-LIMITE-REPRESENTAVEL =
+               WS-DP-MAX-UNIDADES * WS-DP-UNIDADE-VALOR
+           IF WS-VALOR-MAXIMO > WS-DP-LIMITE-REPRESENTAVEL
+               DISPLAY 'VALOR MAXIMO CONFIGURADO ACIMA DO SUPORTADO '
+                       'PELO CALCULO DE CEDULAS.'
+               DISPLAY 'AJUSTANDO O LIMITE MAXIMO PARA R$: '
+                       WS-DP-LIMITE-REPRESENTAVEL
+               MOVE WS-DP-LIMITE-REPRESENTAVEL TO WS-VALOR-MAXIMO
+           END-IF
+           .
+       1410-VALIDAR-LIMITE-MAXIMO-FIM.
+           EXIT.
+
+      *******************************************************************
+      *    ABRE O CADASTRO DE CONTAS (SALDO E LIMITE DIARIO), USADO    *
+      *    PARA CONFERIR FUNDOS E DEBITAR CADA SAQUE APROVADO          *
+      *******************************************************************
+       1500-ABRIR-CONTAS               SECTION.
+           OPEN I-O BALANCE-MASTER-FILE
+           MOVE WS-STATUS-SALDO TO WS-STATUS-SALDO-ABERTURA
+           IF WS-STATUS-SALDO NOT = '00'
+               DISPLAY 'ERRO AO ABRIR O CADASTRO DE CONTAS: '
+                       WS-STATUS-SALDO
+           END-IF
+           .
+       1500-ABRIR-CONTAS-FIM.
+           EXIT.
+
       *******************************************************************
       *    LOGICA CENTRAL DO PROGRAMA                                   *
       *******************************************************************
        2000-PROCESSAR                  SECTION.
-      *    CHAMA O CALCULO DA QUANTIDADE DE NOTAS SOLICITADAS
-           PERFORM 2100-CALCULO-QTD-NOTAS
-      *    CHAMA A IMPRESSAO DE VALORES
-           PERFORM 2200-IMPRIME-NOTAS
+      *    PROCESSA TODOS OS SAQUES DO LOTE, UM REGISTRO POR VEZ, ATE
+      *    O FIM DO ARQUIVO DE ENTRADA
+           PERFORM 2050-PROCESSA-TRANSACAO
+               UNTIL WS-FIM-SAQUEIN
            .
        2000-PROCESSAR-FIM.
            EXIT.
 
       *******************************************************************
-      *    CALCULO PARA VERIFICAR QUANTAS NOTAS SAIRAO NO SAQUE         *
+      *    PROCESSA UMA TRANSACAO DE SAQUE: CALCULA AS CEDULAS,        *
+      *    IMPRIME O RESULTADO E AVANCA PARA O PROXIMO REGISTRO        *
+      *******************************************************************
+       2050-PROCESSA-TRANSACAO         SECTION.
+           MOVE SQ-TERMINAL    TO WS-TERMINAL
+           MOVE SQ-CONTA       TO WS-CONTA
+           MOVE SQ-VALOR-SAQUE TO WS-SAQUE-VALOR
+      *    CAPTURA A DATA E HORA DO SISTEMA UMA UNICA VEZ POR
+      *    TRANSACAO, PARA QUE O DIARIO E A CONFERENCIA DE LIMITE
+      *    DIARIO DA CONTA USEM SEMPRE O MESMO INSTANTE
+           ACCEPT WS-DATA-SISTEMA FROM DATE YYYYMMDD
+           ACCEPT WS-HORA-SISTEMA FROM TIME
+      *    ACUMULA A TRANSACAO NO TOTAL DO TERMINAL DE ORIGEM,
+      *    INDEPENDENTE DO RESULTADO DA TRANSACAO
+           PERFORM 2226-ACUMULAR-TERMINAL
+      *    VALIDA O VALOR ANTES DE CALCULAR AS CEDULAS
+           PERFORM 2060-VALIDAR-SAQUE
+      *    CONFERE SALDO E LIMITE DIARIO DA CONTA ANTES DE PROSSEGUIR
+           IF WS-VALOR-VALIDO
+               PERFORM 2065-VERIFICAR-CONTA
+           END-IF
+           IF WS-VALOR-VALIDO
+               MOVE WS-SAQUE-VALOR TO WS-RESTO
+               MOVE WS-RESTO       TO WS-MASCARA
+      *        CHAMA O CALCULO DA QUANTIDADE DE NOTAS SOLICITADAS
+               PERFORM 2100-CALCULO-QTD-NOTAS
+      *        DEBITA A CONTA SOMENTE SE AS CEDULAS FORAM DISPENSADAS
+               IF WS-ESCASSEZ-NAO
+                   PERFORM 2180-DEBITAR-CONTA
+               END-IF
+      *        CHAMA A IMPRESSAO DE VALORES
+               PERFORM 2200-IMPRIME-NOTAS
+           ELSE
+      *        REJEITA A TRANSACAO E REGISTRA O MOTIVO
+               PERFORM 2070-REJEITAR-SAQUE
+           END-IF
+      *    GRAVA O CHECKPOINT DESTA TRANSACAO ANTES DE AVANCAR
+           PERFORM 2090-GRAVAR-CHECKPOINT
+      *    AVANCA PARA A PROXIMA TRANSACAO DO LOTE
+           PERFORM 1310-LER-SAQUEIN
+           .
+       2050-PROCESSA-TRANSACAO-FIM.
+           EXIT.
+
+      *******************************************************************
+      *    CONFERE SE A CONTA EXISTE, SE HA SALDO SUFICIENTE E SE O    *
+      *    SAQUE NAO ESTOURA O LIMITE DIARIO ANTES DE LIBERAR AS       *
+      *    CEDULAS                                                      *
+      *******************************************************************
+       2065-VERIFICAR-CONTA            SECTION.
+           IF WS-STATUS-SALDO-ABERTURA NOT = '00'
+               MOVE 'S' TO WS-FLAG-VALOR-INVALIDO
+               MOVE 'CADASTRO DE CONTAS INDISPONIVEL' TO
+                    WS-MOTIVO-REJEICAO
+           ELSE
+               MOVE WS-CONTA TO BM-CONTA
+               READ BALANCE-MASTER-FILE
+                   INVALID KEY
+                       MOVE 'S' TO WS-FLAG-VALOR-INVALIDO
+                       MOVE 'CONTA NAO ENCONTRADA' TO
+                            WS-MOTIVO-REJEICAO
+                   NOT INVALID KEY
+      *                UM NOVO DIA ZERA O ACUMULADO SACADO, PARA QUE O
+      *                LIMITE DIARIO NAO VIRE UM LIMITE VITALICIO
+                       IF BM-DATA-ULTIMO-SAQUE NOT = WS-DATA-SISTEMA
+                           MOVE ZEROS TO BM-SACADO-HOJE
+                       END-IF
+                       IF WS-SAQUE-VALOR > BM-SALDO
+                           MOVE 'S' TO WS-FLAG-VALOR-INVALIDO
+                           MOVE 'SALDO INSUFICIENTE' TO
+                                WS-MOTIVO-REJEICAO
+                       END-IF
+                       IF WS-VALOR-VALIDO
+                           COMPUTE WS-TOTAL-SACADO-DIA =
+                               BM-SACADO-HOJE + WS-SAQUE-VALOR
+                           IF WS-TOTAL-SACADO-DIA > BM-LIMITE-DIARIO
+                               MOVE 'S' TO WS-FLAG-VALOR-INVALIDO
+                               MOVE 'LIMITE DIARIO DE SAQUE EXCEDIDO'
+                                   TO WS-MOTIVO-REJEICAO
+                           END-IF
+                       END-IF
+               END-READ
+           END-IF
+           .
+       2065-VERIFICAR-CONTA-FIM.
+           EXIT.
+
+      *******************************************************************
+      *    VALIDA O VALOR DE SAQUE: SEM CENTAVOS, MULTIPLO DE 5 (A     *
+      *    MENOR CEDULA) E DENTRO DA FAIXA MINIMA/MAXIMA PERMITIDA     *
+      *******************************************************************
+       2060-VALIDAR-SAQUE              SECTION.
+           MOVE 'N' TO WS-FLAG-VALOR-INVALIDO
+           MOVE SPACES TO WS-MOTIVO-REJEICAO
+           IF WS-SAQUE-VALOR-CENTAVOS NOT = ZEROS
+               MOVE 'S' TO WS-FLAG-VALOR-INVALIDO
+               MOVE 'VALOR COM CENTAVOS NAO PERMITIDO' TO
+                    WS-MOTIVO-REJEICAO
+           END-IF
+           IF WS-VALOR-VALIDO
+               DIVIDE WS-SAQUE-VALOR-INTEIRO BY 5
+                   GIVING WS-RESTO-DIVISAO
+                   REMAINDER WS-RESTO-VERIF-5
+               IF WS-RESTO-VERIF-5 NOT = ZEROS
+                   MOVE 'S' TO WS-FLAG-VALOR-INVALIDO
+                   MOVE 'VALOR NAO E MULTIPLO DE R$5,00' TO
+                        WS-MOTIVO-REJEICAO
+               END-IF
+           END-IF
+           IF WS-VALOR-VALIDO
+               IF WS-SAQUE-VALOR < WS-VALOR-MINIMO
+                   MOVE 'S' TO WS-FLAG-VALOR-INVALIDO
+                   MOVE 'VALOR ABAIXO DO MINIMO PERMITIDO' TO
+                        WS-MOTIVO-REJEICAO
+               END-IF
+           END-IF
+           IF WS-VALOR-VALIDO
+               IF WS-SAQUE-VALOR > WS-VALOR-MAXIMO
+                   MOVE 'S' TO WS-FLAG-VALOR-INVALIDO
+                   MOVE 'VALOR ACIMA DO MAXIMO PERMITIDO' TO
+                        WS-MOTIVO-REJEICAO
+               END-IF
+           END-IF
+           .
+       2060-VALIDAR-SAQUE-FIM.
+           EXIT.
+
+      *******************************************************************
+      *    REJEITA UM SAQUE INVALIDO: EXIBE O MOTIVO, TOTALIZA E       *
+      *    REGISTRA A OCORRENCIA NO DIARIO PARA AUDITORIA              *
+      *******************************************************************
+       2070-REJEITAR-SAQUE             SECTION.
+           MOVE WS-SAQUE-VALOR TO WS-MASCARA
+           DISPLAY 'O VALOR SOLICITADO FOI DE R$: ' WS-MASCARA
+           DISPLAY 'SAQUE REJEITADO - ' WS-MOTIVO-REJEICAO
+           ADD 1 TO WS-TOTAL-TRANSACOES
+           ADD 1 TO WS-TOTAL-REJEITADOS
+           MOVE 'R' TO JR-STATUS
+           PERFORM 2213-MONTAR-CABECALHO-JORNAL
+           PERFORM 2212-MONTAR-DETALHE-ZERO
+               VARYING WS-IDX-DENOM FROM 1 BY 1
+               UNTIL WS-IDX-DENOM > WS-QTD-DENOMINACOES
+           WRITE JR-REGISTRO
+           .
+       2070-REJEITAR-SAQUE-FIM.
+           EXIT.
+
+      *******************************************************************
+      *    GRAVA O NUMERO DE SEQUENCIA DA TRANSACAO CORRENTE COMO      *
+      *    CHECKPOINT, PERMITINDO RETOMAR O LOTE A PARTIR DAQUI CASO   *
+      *    O JOB CAIA ANTES DE TERMINAR O ARQUIVO DE ENTRADA           *
+      *******************************************************************
+       2090-GRAVAR-CHECKPOINT          SECTION.
+           MOVE WS-SEQ-TRANSACAO      TO CK-SEQ
+           MOVE WS-TOTAL-TRANSACOES   TO CK-TOTAL-TRANSACOES
+           MOVE WS-TOTAL-ESCASSEZ     TO CK-TOTAL-ESCASSEZ
+           MOVE WS-TOTAL-REJEITADOS   TO CK-TOTAL-REJEITADOS
+           MOVE WS-QTD-DENOMINACOES   TO CK-QTD-DENOMINACOES
+           PERFORM 2091-GRAVAR-TOTAL-DENOMINACAO
+               VARYING WS-IDX-DENOM FROM 1 BY 1
+               UNTIL WS-IDX-DENOM > WS-QTD-DENOMINACOES
+           MOVE WS-QTD-TERMINAIS      TO CK-QTD-TERMINAIS
+           PERFORM 2092-GRAVAR-TOTAL-TERMINAL
+               VARYING WS-IDX-TERMINAL FROM 1 BY 1
+               UNTIL WS-IDX-TERMINAL > WS-QTD-TERMINAIS
+           OPEN OUTPUT CHECKPOINT-FILE
+           WRITE CK-REGISTRO
+           CLOSE CHECKPOINT-FILE
+           IF WS-STATUS-CKPT NOT = '00'
+               DISPLAY 'ERRO AO GRAVAR O CHECKPOINT: ' WS-STATUS-CKPT
+           END-IF
+           .
+       2090-GRAVAR-CHECKPOINT-FIM.
+           EXIT.
+
+      *******************************************************************
+      *    COPIA O TOTAL ACUMULADO DE UMA DENOMINACAO PARA O REGISTRO   *
+      *    DE CHECKPOINT                                                *
+      *******************************************************************
+       2091-GRAVAR-TOTAL-DENOMINACAO   SECTION.
+           MOVE WS-TAB-TOTAL-NOTAS(WS-IDX-DENOM)
+               TO CK-DENOM-TOTAL-NOTAS(WS-IDX-DENOM)
+           .
+       2091-GRAVAR-TOTAL-DENOMINACAO-FIM.
+           EXIT.
+
+      *******************************************************************
+      *    COPIA A IDENTIFICACAO E O TOTAL ACUMULADO DE UM TERMINAL     *
+      *    PARA O REGISTRO DE CHECKPOINT                                *
+      *******************************************************************
+       2092-GRAVAR-TOTAL-TERMINAL      SECTION.
+           MOVE WS-TAB-TERMINAL-ID(WS-IDX-TERMINAL)
+               TO CK-TERMINAL-ID(WS-IDX-TERMINAL)
+           MOVE WS-TAB-TERMINAL-QTD(WS-IDX-TERMINAL)
+               TO CK-TERMINAL-QTD(WS-IDX-TERMINAL)
+           .
+       2092-GRAVAR-TOTAL-TERMINAL-FIM.
+           EXIT.
+
+      *******************************************************************
+      *    CALCULO PARA VERIFICAR QUANTAS NOTAS SAIRAO NO SAQUE, A     *
+      *    PARTIR DA TABELA DE DENOMINACOES CARREGADA DO COFRE         *
       *******************************************************************
        2100-CALCULO-QTD-NOTAS          SECTION.
-      *    CALCULA QUANTAS NOTAS DE 200 SAIRAO NO SAQUE
-               DIVIDE WS-RESTO BY 200
-               GIVING WS-QTD-NOTAS-200
-               REMAINDER WS-RESTO
-      *    CALCULA QUANTAS NOTAS DE 100 SAIRAO NO SAQUE
-               DIVIDE WS-RESTO BY 100
-               GIVING WS-QTD-NOTAS-100
-               REMAINDER WS-RESTO
-      *    CALCULA QUANTAS NOTAS DE 50 SAIRAO NO SAQUE
-               DIVIDE WS-RESTO BY 50
-               GIVING WS-QTD-NOTAS-50
-               REMAINDER WS-RESTO
-      *    CALCULA QUANTAS NOTAS DE 20 SAIRAO NO SAQUE
-               DIVIDE WS-RESTO BY 20
-               GIVING WS-QTD-NOTAS-20
-               REMAINDER WS-RESTO
-      *    CALCULA QUANTAS NOTAS DE 10 SAIRAO NO SAQUE
-               DIVIDE WS-RESTO BY 10
-               GIVING WS-QTD-NOTAS-10
-               REMAINDER WS-RESTO
-      *    CALCULA QUANTAS NOTAS DE 5 SAIRAO NO SAQUE
-               DIVIDE WS-RESTO BY 5
-               GIVING WS-QTD-NOTAS-5
+           MOVE 'N' TO WS-FLAG-ESCASSEZ
+           PERFORM 2105-COPIAR-DISPONIVEL-TEMP
+               VARYING WS-IDX-DENOM FROM 1 BY 1
+               UNTIL WS-IDX-DENOM > WS-QTD-DENOMINACOES
+           PERFORM 2101-ZERAR-QTD-NOTAS
+               VARYING WS-IDX-DENOM FROM 1 BY 1
+               UNTIL WS-IDX-DENOM > WS-QTD-DENOMINACOES
+      *    CALCULA A COMBINACAO DE MENOR NUMERO DE CEDULAS POSSIVEL
+      *    PARA O VALOR SOLICITADO, JA RESPEITANDO A QUANTIDADE
+      *    FISICA DISPONIVEL DE CADA DENOMINACAO NO COFRE
+           PERFORM 2102-CALCULAR-DP-MINIMA
+           IF WS-DP-IMPOSSIVEL-SIM
+               MOVE 'S' TO WS-FLAG-ESCASSEZ
+           ELSE
+               PERFORM 2106-RECONSTRUIR-DP
+               PERFORM 2170-CONFIRMAR-CONSUMO
+                   VARYING WS-IDX-DENOM FROM 1 BY 1
+                   UNTIL WS-IDX-DENOM > WS-QTD-DENOMINACOES
+           END-IF
            .
        2100-CALCULO-QTD-NOTAS-FIM.
            EXIT.
+
+       2101-ZERAR-QTD-NOTAS            SECTION.
+           MOVE ZEROS TO WS-TAB-QTD-NOTAS(WS-IDX-DENOM)
+           .
+       2101-ZERAR-QTD-NOTAS-FIM.
+           EXIT.
+
+       2105-COPIAR-DISPONIVEL-TEMP     SECTION.
+           MOVE WS-TAB-DISPONIVEL(WS-IDX-DENOM)
+               TO WS-TAB-TEMP(WS-IDX-DENOM)
+           .
+       2105-COPIAR-DISPONIVEL-TEMP-FIM.
+           EXIT.
+
+      *******************************************************************
+      *    PROGRAMACAO DINAMICA (MOCHILA LIMITADA): PARA CADA VALOR EM *
+      *    UNIDADES DE WS-DP-UNIDADE-VALOR DE ZERO ATE O VALOR PEDIDO, *
+      *    GUARDA O MENOR NUMERO DE CEDULAS CAPAZ DE FORMA-LO SEM      *
+      *    ULTRAPASSAR O QUE CADA DENOMINACAO TEM FISICAMENTE NO      *
+      *    COFRE (WS-TAB-TEMP), E QUAL FOI O ULTIMO GRUPO DE CEDULAS   *
+      *    USADO, PERMITINDO RECONSTRUIR A COMBINACAO OTIMA DEPOIS     *
+      *                                                                 *
+      *    CUSTO POR TRANSACAO: O LACO DE 2103/2104 E GOVERNADO POR    *
+      *    WS-DP-QTD-UNIDADES, QUE E O PROPRIO VALOR DO SAQUE (WS-     *
+      *    RESTO), JA LIMITADO POR WS-VALOR-MAXIMO EM 2060-VALIDAR-    *
+      *    SAQUE -- NAO O TETO FIXO WS-DP-MAX-UNIDADES (20000), QUE SO *
+      *    SERVE PARA DIMENSIONAR WS-DP-TAB EM TEMPO DE COMPILACAO E   *
+      *    PARA DETECTAR UM SAQUE ACIMA DO REPRESENTAVEL. PARA UM     *
+      *    SAQUE TIPICO DE ALGUMAS CENTENAS DE REAIS, CONTRA 10        *
+      *    DENOMINACOES EM ATE ~24 GRUPOS BINARIOS CADA, O CUSTO FICA  *
+      *    NA ORDEM DE POUCOS MILHARES DE OPERACOES, NAO DEZENAS DE    *
+      *    MILHOES; MESMO PROCESSANDO DEZENAS DE MILHARES DE           *
+      *    TRANSACOES EM UM UNICO LOTE DIARIO, O CUSTO TOTAL FICA      *
+      *    LONGE DE COMPROMETER A JANELA DE PROCESSAMENTO EM BATCH.    *
+      *    RECALCULAR A CADA TRANSACAO E NECESSARIO, JA QUE A          *
+      *    COMPOSICAO DO COFRE (WS-TAB-TEMP) MUDA A CADA SAQUE          *
+      *    DISPENSADO.                                                 *
+      *******************************************************************
+       2102-CALCULAR-DP-MINIMA         SECTION.
+           MOVE 'N' TO WS-FLAG-DP-IMPOSSIVEL
+           MOVE WS-RESTO TO WS-DP-QTD-UNIDADES
+           IF WS-DP-QTD-UNIDADES > WS-DP-MAX-UNIDADES
+               MOVE 'S' TO WS-FLAG-DP-IMPOSSIVEL
+           ELSE
+               PERFORM 2103-INICIALIZAR-POSICAO-DP
+                   VARYING WS-DP-U FROM ZEROS BY 1
+                   UNTIL WS-DP-U > WS-DP-QTD-UNIDADES
+               PERFORM 2104-PROCESSAR-DENOMINACAO-DP
+                   VARYING WS-IDX-DENOM FROM 1 BY 1
+                   UNTIL WS-IDX-DENOM > WS-QTD-DENOMINACOES
+               IF WS-DP-QTD-NOTAS-MIN(WS-DP-QTD-UNIDADES + 1)
+                       >= WS-DP-INFINITO
+                   MOVE 'S' TO WS-FLAG-DP-IMPOSSIVEL
+               END-IF
+           END-IF
+           .
+       2102-CALCULAR-DP-MINIMA-FIM.
+           EXIT.
+
+       2103-INICIALIZAR-POSICAO-DP     SECTION.
+           IF WS-DP-U = ZEROS
+               MOVE ZEROS TO WS-DP-QTD-NOTAS-MIN(WS-DP-U + 1)
+           ELSE
+               MOVE WS-DP-INFINITO TO WS-DP-QTD-NOTAS-MIN(WS-DP-U + 1)
+           END-IF
+           MOVE ZEROS TO WS-DP-ULTIMA-DENOM(WS-DP-U + 1)
+           MOVE ZEROS TO WS-DP-ULTIMA-QTD(WS-DP-U + 1)
+           .
+       2103-INICIALIZAR-POSICAO-DP-FIM.
+           EXIT.
+
+      *******************************************************************
+      *    PARTE A QUANTIDADE FISICAMENTE DISPONIVEL DE UMA            *
+      *    DENOMINACAO EM GRUPOS BINARIOS (1, 2, 4, 8, ...) DE CEDULAS *
+      *    PARA QUE A MOCHILA LIMITADA SEJA RESOLVIDA COMO UMA SERIE   *
+      *    DE ESCOLHAS DE "USA OU NAO USA" O GRUPO INTEIRO             *
+      *******************************************************************
+       2104-PROCESSAR-DENOMINACAO-DP   SECTION.
+           MOVE WS-TAB-TEMP(WS-IDX-DENOM) TO WS-DP-RESTANTE
+           MOVE 1 TO WS-DP-GRUPO
+           PERFORM 2120-APLICAR-GRUPO-DP
+               UNTIL WS-DP-RESTANTE = ZEROS
+           .
+       2104-PROCESSAR-DENOMINACAO-DP-FIM.
+           EXIT.
+
+       2120-APLICAR-GRUPO-DP           SECTION.
+           IF WS-DP-GRUPO > WS-DP-RESTANTE
+               MOVE WS-DP-RESTANTE TO WS-DP-QTD-GRUPO
+           ELSE
+               MOVE WS-DP-GRUPO TO WS-DP-QTD-GRUPO
+           END-IF
+           COMPUTE WS-DP-VALOR-ITEM =
+               WS-TAB-VALOR(WS-IDX-DENOM) * WS-DP-QTD-GRUPO
+           IF WS-DP-VALOR-ITEM <= WS-DP-QTD-UNIDADES
+               PERFORM 2121-ATUALIZAR-POSICAO-DP
+                   VARYING WS-DP-U FROM WS-DP-QTD-UNIDADES BY -1
+                   UNTIL WS-DP-U < WS-DP-VALOR-ITEM
+           END-IF
+           SUBTRACT WS-DP-QTD-GRUPO FROM WS-DP-RESTANTE
+           COMPUTE WS-DP-GRUPO = WS-DP-GRUPO * 2
+           .
+       2120-APLICAR-GRUPO-DP-FIM.
+           EXIT.
+
+       2121-ATUALIZAR-POSICAO-DP       SECTION.
+           IF WS-DP-QTD-NOTAS-MIN(WS-DP-U - WS-DP-VALOR-ITEM + 1)
+                   < WS-DP-INFINITO
+               COMPUTE WS-DP-CANDIDATO =
+                   WS-DP-QTD-NOTAS-MIN(WS-DP-U - WS-DP-VALOR-ITEM + 1)
+                       + WS-DP-QTD-GRUPO
+               IF WS-DP-CANDIDATO < WS-DP-QTD-NOTAS-MIN(WS-DP-U + 1)
+                   MOVE WS-DP-CANDIDATO
+                       TO WS-DP-QTD-NOTAS-MIN(WS-DP-U + 1)
+                   MOVE WS-IDX-DENOM
+                       TO WS-DP-ULTIMA-DENOM(WS-DP-U + 1)
+                   MOVE WS-DP-QTD-GRUPO
+                       TO WS-DP-ULTIMA-QTD(WS-DP-U + 1)
+               END-IF
+           END-IF
+           .
+       2121-ATUALIZAR-POSICAO-DP-FIM.
+           EXIT.
+
       *******************************************************************
-      *    CALCULO PARA VERIFICAR QUANTAS NOTAS SAIRAO NO SAQUE         *
+      *    RECONSTROI A COMBINACAO OTIMA CALCULADA PELA PROGRAMACAO    *
+      *    DINAMICA, APLICANDO UM GRUPO DE CEDULAS DE CADA VEZ A       *
+      *    PARTIR DO VALOR TOTAL ATE CHEGAR A ZERO, E BAIXANDO CADA    *
+      *    GRUPO CONSUMIDO DA QUANTIDADE DISPONIVEL NO COFRE           *
+      *******************************************************************
+       2106-RECONSTRUIR-DP             SECTION.
+           MOVE WS-DP-QTD-UNIDADES TO WS-DP-U
+           PERFORM 2107-APLICAR-UM-GRUPO-DP
+               UNTIL WS-DP-U = ZEROS
+           .
+       2106-RECONSTRUIR-DP-FIM.
+           EXIT.
+
+       2107-APLICAR-UM-GRUPO-DP        SECTION.
+           SET WS-IDX-DENOM TO WS-DP-ULTIMA-DENOM(WS-DP-U + 1)
+           MOVE WS-DP-ULTIMA-QTD(WS-DP-U + 1) TO WS-DP-QTD-GRUPO
+           ADD WS-DP-QTD-GRUPO TO WS-TAB-QTD-NOTAS(WS-IDX-DENOM)
+           SUBTRACT WS-DP-QTD-GRUPO FROM WS-TAB-TEMP(WS-IDX-DENOM)
+           COMPUTE WS-DP-VALOR-ITEM =
+               WS-TAB-VALOR(WS-IDX-DENOM) * WS-DP-QTD-GRUPO
+           SUBTRACT WS-DP-VALOR-ITEM FROM WS-DP-U
+           .
+       2107-APLICAR-UM-GRUPO-DP-FIM.
+           EXIT.
+
+      *******************************************************************
+      *    GRAVA NO COFRE O SALDO DE UMA DENOMINACAO APOS UM SAQUE     *
+      *    BEM SUCEDIDO                                                 *
+      *******************************************************************
+       2170-CONFIRMAR-CONSUMO          SECTION.
+           MOVE WS-TAB-TEMP(WS-IDX-DENOM)
+               TO WS-TAB-DISPONIVEL(WS-IDX-DENOM)
+           MOVE WS-TAB-VALOR(WS-IDX-DENOM)      TO CV-DENOM-VALOR
+           MOVE WS-TAB-DISPONIVEL(WS-IDX-DENOM) TO CV-DENOM-QTDE
+           REWRITE CV-REGISTRO
+           IF WS-STATUS-CASHVLT NOT = '00'
+               DISPLAY 'ERRO AO ATUALIZAR O COFRE: ' WS-STATUS-CASHVLT
+           END-IF
+           .
+       2170-CONFIRMAR-CONSUMO-FIM.
+           EXIT.
+
+      *******************************************************************
+      *    DEBITA O VALOR DO SAQUE NA CONTA E ATUALIZA O ACUMULADO     *
+      *    SACADO NO DIA, USADO NA CONFERENCIA DO LIMITE DIARIO        *
+      *******************************************************************
+       2180-DEBITAR-CONTA              SECTION.
+           COMPUTE BM-SALDO = BM-SALDO - WS-SAQUE-VALOR
+           COMPUTE BM-SACADO-HOJE = BM-SACADO-HOJE + WS-SAQUE-VALOR
+           MOVE WS-DATA-SISTEMA TO BM-DATA-ULTIMO-SAQUE
+           REWRITE BM-REGISTRO
+           IF WS-STATUS-SALDO NOT = '00'
+               DISPLAY 'ERRO AO DEBITAR A CONTA: ' WS-STATUS-SALDO
+           END-IF
+           .
+       2180-DEBITAR-CONTA-FIM.
+           EXIT.
+
+      *******************************************************************
+      *    IMPRIME O RESULTADO DO SAQUE E ATUALIZA O DIARIO E OS       *
+      *    TOTALIZADORES DE FIM DE TURNO                                *
       *******************************************************************
        2200-IMPRIME-NOTAS          SECTION.
       *    IMPRIME NA TELA O VALOR DO SAQUE TOTAL
            DISPLAY 'O VALOR SOLICITADO FOI DE R$: ' WS-MASCARA
-      *    IMPRIME NO CONSOLE A QUANTIDADE DE NOTAS DE CADA VALOR.
-           DISPLAY 'QUANTIDADE DE NOTAS DE R$200,00: ' WS-QTD-NOTAS-200
-           DISPLAY 'QUANTIDADE DE NOTAS DE R$100,00: ' WS-QTD-NOTAS-100
-           DISPLAY 'QUANTIDADE DE NOTAS DE R$50,00:  '  WS-QTD-NOTAS-50
-           DISPLAY 'QUANTIDADE DE NOTAS DE R$20,00:  '  WS-QTD-NOTAS-20
-           DISPLAY 'QUANTIDADE DE NOTAS DE R$10,00:  '  WS-QTD-NOTAS-10
-           DISPLAY 'QUANTIDADE DE NOTAS DE R$5,00:   '   WS-QTD-NOTAS-5
+           IF WS-ESCASSEZ-SIM
+               DISPLAY 'SAQUE NAO ATENDIDO: CASSETES SEM CEDULAS '
+                       'SUFICIENTES PARA COMPLETAR O VALOR SOLICITADO.'
+           ELSE
+      *        IMPRIME NO CONSOLE A QUANTIDADE DE NOTAS DE CADA VALOR.
+               PERFORM 2205-IMPRIME-UMA-DENOMINACAO
+                   VARYING WS-IDX-DENOM FROM WS-QTD-DENOMINACOES BY -1
+                   UNTIL WS-IDX-DENOM < 1
+           END-IF
+      *    REGISTRA O RESULTADO DO SAQUE NO DIARIO DE TRANSACOES
+           PERFORM 2210-GRAVAR-JORNAL
+      *    ACUMULA OS TOTAIS DO LOTE PARA O RELATORIO DE FIM DE TURNO
+           PERFORM 2220-ACUMULAR-TOTAIS
            .
        2200-IMPRIME-NOTAS-FIM.
            EXIT.
+
+       2205-IMPRIME-UMA-DENOMINACAO    SECTION.
+           DISPLAY 'QUANTIDADE DE NOTAS DE R$'
+                   WS-TAB-VALOR(WS-IDX-DENOM)
+                   ',00: '
+                   WS-TAB-QTD-NOTAS(WS-IDX-DENOM)
+           .
+       2205-IMPRIME-UMA-DENOMINACAO-FIM.
+           EXIT.
+
+      *******************************************************************
+      *    GRAVA UMA LINHA NO DIARIO DE TRANSACOES COM DATA, HORA,     *
+      *    VALOR SOLICITADO E O DETALHAMENTO DE CEDULAS DISPENSADAS    *
+      *******************************************************************
+       2210-GRAVAR-JORNAL              SECTION.
+           PERFORM 2213-MONTAR-CABECALHO-JORNAL
+           IF WS-ESCASSEZ-SIM
+               MOVE 'E' TO JR-STATUS
+               PERFORM 2212-MONTAR-DETALHE-ZERO
+                   VARYING WS-IDX-DENOM FROM 1 BY 1
+                   UNTIL WS-IDX-DENOM > WS-QTD-DENOMINACOES
+           ELSE
+               MOVE 'S' TO JR-STATUS
+               PERFORM 2211-MONTAR-DETALHE-SUCESSO
+                   VARYING WS-IDX-DENOM FROM 1 BY 1
+                   UNTIL WS-IDX-DENOM > WS-QTD-DENOMINACOES
+           END-IF
+           WRITE JR-REGISTRO
+           IF WS-STATUS-JORNAL NOT = '00'
+               DISPLAY 'ERRO AO GRAVAR NO DIARIO DE TRANSACOES: '
+                       WS-STATUS-JORNAL
+           END-IF
+           .
+       2210-GRAVAR-JORNAL-FIM.
+           EXIT.
+
+      *******************************************************************
+      *    MONTA OS CAMPOS COMUNS DO REGISTRO DE DIARIO (DATA, HORA,   *
+      *    VALOR E QUANTIDADE DE DENOMINACOES DA TABELA ATUAL)         *
+      *******************************************************************
+       2213-MONTAR-CABECALHO-JORNAL    SECTION.
+      *    DATA E HORA JA FORAM CAPTURADAS EM 2050-PROCESSA-TRANSACAO
+           MOVE WS-DATA-SISTEMA      TO JR-DATA
+           MOVE WS-HORA-SISTEMA      TO JR-HORA
+           MOVE WS-TERMINAL          TO JR-TERMINAL
+           MOVE WS-CONTA             TO JR-CONTA
+           MOVE WS-SAQUE-VALOR       TO JR-VALOR-SAQUE
+           MOVE WS-QTD-DENOMINACOES  TO JR-QTD-DENOMINACOES
+           .
+       2213-MONTAR-CABECALHO-JORNAL-FIM.
+           EXIT.
+
+       2211-MONTAR-DETALHE-SUCESSO     SECTION.
+           SET JR-IDX-DENOM TO WS-IDX-DENOM
+           MOVE WS-TAB-VALOR(WS-IDX-DENOM)
+               TO JR-DENOM-VALOR(JR-IDX-DENOM)
+           MOVE WS-TAB-QTD-NOTAS(WS-IDX-DENOM)
+               TO JR-DENOM-QTDE(JR-IDX-DENOM)
+           .
+       2211-MONTAR-DETALHE-SUCESSO-FIM.
+           EXIT.
+
+       2212-MONTAR-DETALHE-ZERO        SECTION.
+           SET JR-IDX-DENOM TO WS-IDX-DENOM
+           MOVE WS-TAB-VALOR(WS-IDX-DENOM)
+               TO JR-DENOM-VALOR(JR-IDX-DENOM)
+           MOVE ZEROS TO JR-DENOM-QTDE(JR-IDX-DENOM)
+           .
+       2212-MONTAR-DETALHE-ZERO-FIM.
+           EXIT.
+
+      *******************************************************************
+      *    ACUMULA, PARA O RELATORIO DE FIM DE TURNO, A QUANTIDADE DE  *
+      *    CEDULAS REALMENTE DISPENSADAS EM CADA TRANSACAO             *
+      *******************************************************************
+       2220-ACUMULAR-TOTAIS            SECTION.
+           ADD 1 TO WS-TOTAL-TRANSACOES
+           IF WS-ESCASSEZ-SIM
+               ADD 1 TO WS-TOTAL-ESCASSEZ
+           ELSE
+               PERFORM 2225-ACUMULAR-UMA-DENOMINACAO
+                   VARYING WS-IDX-DENOM FROM 1 BY 1
+                   UNTIL WS-IDX-DENOM > WS-QTD-DENOMINACOES
+           END-IF
+           .
+       2220-ACUMULAR-TOTAIS-FIM.
+           EXIT.
+
+       2225-ACUMULAR-UMA-DENOMINACAO   SECTION.
+           ADD WS-TAB-QTD-NOTAS(WS-IDX-DENOM)
+               TO WS-TAB-TOTAL-NOTAS(WS-IDX-DENOM)
+           .
+       2225-ACUMULAR-UMA-DENOMINACAO-FIM.
+           EXIT.
+
+      *******************************************************************
+      *    LOCALIZA O TERMINAL DA TRANSACAO CORRENTE NA TABELA DE       *
+      *    TERMINAIS, INCLUINDO-O SE FOR A PRIMEIRA VEZ QUE APARECE,    *
+      *    E SOMA MAIS UMA TRANSACAO AO SEU TOTAL                       *
+      *******************************************************************
+       2226-ACUMULAR-TERMINAL          SECTION.
+           MOVE 'N' TO WS-FLAG-TERMINAL-ACHADO
+           PERFORM 2227-PROCURAR-TERMINAL
+               VARYING WS-IDX-TERMINAL FROM 1 BY 1
+               UNTIL WS-IDX-TERMINAL > WS-QTD-TERMINAIS
+                   OR WS-TERMINAL-ACHADO
+           IF WS-TERMINAL-NAO-ACHADO
+               IF WS-QTD-TERMINAIS >= WS-MAX-TERMINAIS
+                   DISPLAY 'TABELA DE TERMINAIS CHEIA, TERMINAL '
+                           WS-TERMINAL ' NAO SERA TOTALIZADO.'
+               ELSE
+                   ADD 1 TO WS-QTD-TERMINAIS
+                   SET WS-IDX-TERMINAL TO WS-QTD-TERMINAIS
+                   MOVE WS-TERMINAL TO
+                        WS-TAB-TERMINAL-ID(WS-IDX-TERMINAL)
+                   MOVE 1 TO WS-TAB-TERMINAL-QTD(WS-IDX-TERMINAL)
+               END-IF
+           END-IF
+           .
+       2226-ACUMULAR-TERMINAL-FIM.
+           EXIT.
+
+       2227-PROCURAR-TERMINAL          SECTION.
+           IF WS-TAB-TERMINAL-ID(WS-IDX-TERMINAL) = WS-TERMINAL
+               ADD 1 TO WS-TAB-TERMINAL-QTD(WS-IDX-TERMINAL)
+               MOVE 'S' TO WS-FLAG-TERMINAL-ACHADO
+           END-IF
+           .
+       2227-PROCURAR-TERMINAL-FIM.
+           EXIT.
       *******************************************************************
       *    FINALIZAR PROGRAMA                                           *
       *******************************************************************
        3000-FINALIZAR                  SECTION.
+      *    IMPRIME O RELATORIO DE TOTAIS DE CEDULAS DO TURNO
+           PERFORM 3100-IMPRIME-RESUMO-TURNO
+           CLOSE CASH-VAULT-FILE
+           CLOSE JOURNAL-FILE
+           CLOSE SAQUE-INPUT-FILE
+           CLOSE BALANCE-MASTER-FILE
+      *    SO ZERA O CHECKPOINT SE O ARQUIVO DE SAQUES FOI REALMENTE
+      *    ABERTO E LIDO ATE O FIM; SE A ABERTURA FALHOU, O LOTE NAO
+      *    FOI PROCESSADO E UM CHECKPOINT DE UMA QUEDA ANTERIOR NAO
+      *    PODE SER DESCARTADO, SOB PENA DE REPROCESSAR NO PROXIMO
+      *    LOTE TRANSACOES QUE JA FORAM CONCLUIDAS
+           IF WS-SAQUEIN-ABERTO
+               PERFORM 3050-ZERAR-CHECKPOINT
+           END-IF
            DISPLAY ' '
            DISPLAY 'OBRIGADA POR UTILIZAR OS NOSSOS SERVICOS!'
            DISPLAY 'FINALIZANDO O PROGRAMA!'
@@ -121,4 +1079,75 @@
        3000-FINALIZAR-FIM.
            EXIT.
 
+      *******************************************************************
+      *    ZERA O CHECKPOINT AO FIM DE UM LOTE PROCESSADO POR COMPLETO, *
+      *    PARA QUE A PROXIMA EXECUCAO NAO O CONFUNDA COM UM REINICIO   *
+      *******************************************************************
+       3050-ZERAR-CHECKPOINT           SECTION.
+           MOVE ZEROS TO CK-REGISTRO
+           OPEN OUTPUT CHECKPOINT-FILE
+           WRITE CK-REGISTRO
+           CLOSE CHECKPOINT-FILE
+           .
+       3050-ZERAR-CHECKPOINT-FIM.
+           EXIT.
+
+      *******************************************************************
+      *    RELATORIO DE FIM DE TURNO: TOTAL DE CEDULAS DE CADA         *
+      *    DENOMINACAO DISPENSADAS NO LOTE, PARA A REPOSICAO DO COFRE  *
+      *******************************************************************
+       3100-IMPRIME-RESUMO-TURNO       SECTION.
+           DISPLAY ' '
+           DISPLAY '======================================='
+           DISPLAY '  RESUMO DE FIM DE TURNO - CEDULAS      '
+           DISPLAY '======================================='
+      *    SE O LOTE FOI RETOMADO DE UM CHECKPOINT, OS TOTALIZADORES
+      *    FORAM RESTAURADOS EM 1355-RESTAURAR-TOTAIS E OS TOTAIS
+      *    ABAIXO JA COBREM O TURNO INTEIRO, INCLUINDO A PARTE
+      *    PROCESSADA ANTES DA QUEDA; O AVISO ABAIXO E SO INFORMATIVO
+           IF WS-SEQ-CHECKPOINT NOT = ZEROS
+               DISPLAY '** LOTE RETOMADO APOS A TRANSACAO '
+                       WS-SEQ-CHECKPOINT
+           END-IF
+           DISPLAY 'TOTAL DE TRANSACOES PROCESSADAS: '
+                   WS-TOTAL-TRANSACOES
+           DISPLAY 'TOTAL DE TRANSACOES COM ESCASSEZ: '
+                   WS-TOTAL-ESCASSEZ
+           DISPLAY 'TOTAL DE TRANSACOES REJEITADAS:   '
+                   WS-TOTAL-REJEITADOS
+           DISPLAY '-----------------------------------------'
+           PERFORM 3110-IMPRIME-TOTAL-UMA-DENOMINACAO
+               VARYING WS-IDX-DENOM FROM WS-QTD-DENOMINACOES BY -1
+               UNTIL WS-IDX-DENOM < 1
+           DISPLAY '-----------------------------------------'
+           DISPLAY '  TRANSACOES POR TERMINAL               '
+           PERFORM 3120-IMPRIME-TOTAL-UM-TERMINAL
+               VARYING WS-IDX-TERMINAL FROM 1 BY 1
+               UNTIL WS-IDX-TERMINAL > WS-QTD-TERMINAIS
+           DISPLAY '======================================='
+           .
+       3100-IMPRIME-RESUMO-TURNO-FIM.
+           EXIT.
+
+       3110-IMPRIME-TOTAL-UMA-DENOMINACAO  SECTION.
+           DISPLAY 'TOTAL DE NOTAS DE R$'
+                   WS-TAB-VALOR(WS-IDX-DENOM)
+                   ',00: '
+                   WS-TAB-TOTAL-NOTAS(WS-IDX-DENOM)
+           .
+       3110-IMPRIME-TOTAL-UMA-DENOMINACAO-FIM.
+           EXIT.
+
+      *******************************************************************
+      *    IMPRIME O TOTAL DE TRANSACOES PROCESSADAS DE UM TERMINAL    *
+      *******************************************************************
+       3120-IMPRIME-TOTAL-UM-TERMINAL  SECTION.
+           DISPLAY 'TERMINAL '
+                   WS-TAB-TERMINAL-ID(WS-IDX-TERMINAL)
+                   ' - TRANSACOES: '
+                   WS-TAB-TERMINAL-QTD(WS-IDX-TERMINAL)
+           .
+       3120-IMPRIME-TOTAL-UM-TERMINAL-FIM.
+           EXIT.
+
        END PROGRAM CBLZJP02.
