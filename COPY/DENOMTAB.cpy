@@ -0,0 +1,48 @@
+      *******************************************************************
+      *    DENOMTAB - TABELA DE DENOMINACOES DE CEDULAS EM MEMORIA     *
+      *    CARREGADA A PARTIR DO ARQUIVO DE COFRE (CASH-VAULT-FILE)    *
+      *    NO INICIO DO PROGRAMA. PERMITE A OPERACAO INCLUIR OU        *
+      *    RETIRAR UMA DENOMINACAO SEM RECOMPILAR O PROGRAMA.          *
+      *******************************************************************
+       01  WS-MAX-DENOMINACOES             PIC 9(002)   VALUE 10.
+       01  WS-QTD-DENOMINACOES             PIC 9(002)   VALUE ZEROS.
+       01  WS-TAB-DENOM.
+           05  WS-TAB-DENOM-ITEM OCCURS 10 TIMES
+                                  INDEXED BY WS-IDX-DENOM.
+               10  WS-TAB-VALOR             PIC 9(005).
+               10  WS-TAB-DISPONIVEL        PIC 9(007).
+               10  WS-TAB-TEMP              PIC 9(007).
+               10  WS-TAB-QTD-NOTAS         PIC 9(004).
+               10  WS-TAB-TOTAL-NOTAS       PIC 9(007).
+
+      *******************************************************************
+      *    PROGRAMACAO DINAMICA (MOCHILA LIMITADA) PARA O CALCULO DO   *
+      *    MENOR NUMERO DE CEDULAS: TRABALHA EM UNIDADES DE            *
+      *    WS-DP-UNIDADE-VALOR (UM REAL INTEIRO) PARA QUE CEDULAS DE   *
+      *    QUALQUER VALOR, MULTIPLO DE 5 OU NAO, SEJAM REPRESENTADAS   *
+      *    COM EXATIDAO, E RESPEITA A QUANTIDADE FISICA DISPONIVEL DE  *
+      *    CADA DENOMINACAO (WS-TAB-TEMP), EM VEZ DE CALCULAR A        *
+      *    COMBINACAO IDEAL SEM LIMITE DE COFRE E CONFERIR DEPOIS.     *
+      *    CADA DENOMINACAO E PARTIDA EM GRUPOS BINARIOS (1, 2, 4, ...)*
+      *    DE CEDULAS PARA QUE A MOCHILA LIMITADA SEJA RESOLVIDA COMO  *
+      *    UMA SERIE DE ESCOLHAS DE "USA OU NAO USA" O GRUPO.          *
+      *******************************************************************
+       01  WS-DP-UNIDADE-VALOR             PIC 9(005)   VALUE 1.
+       01  WS-DP-MAX-UNIDADES              PIC 9(005)   VALUE 20000.
+       01  WS-DP-LIMITE-REPRESENTAVEL      PIC 9(013)V99 VALUE ZEROS.
+       01  WS-DP-QTD-UNIDADES              PIC 9(005)   VALUE ZEROS.
+       01  WS-DP-U                         PIC 9(005)   VALUE ZEROS.
+       01  WS-DP-CANDIDATO                 PIC 9(007)   VALUE ZEROS.
+       01  WS-DP-INFINITO                  PIC 9(007)   VALUE 9999999.
+       01  WS-DP-RESTANTE                  PIC 9(008)   VALUE ZEROS.
+       01  WS-DP-GRUPO                     PIC 9(008)   VALUE ZEROS.
+       01  WS-DP-QTD-GRUPO                 PIC 9(008)   VALUE ZEROS.
+       01  WS-DP-VALOR-ITEM                PIC 9(013)   VALUE ZEROS.
+       01  WS-FLAG-DP-IMPOSSIVEL           PIC X(001)   VALUE 'N'.
+           88  WS-DP-IMPOSSIVEL-SIM                     VALUE 'S'.
+           88  WS-DP-IMPOSSIVEL-NAO                     VALUE 'N'.
+       01  WS-DP-TAB.
+           05  WS-DP-ITEM OCCURS 20001 TIMES.
+               10  WS-DP-QTD-NOTAS-MIN      PIC 9(007).
+               10  WS-DP-ULTIMA-DENOM       PIC 9(002).
+               10  WS-DP-ULTIMA-QTD         PIC 9(008).
